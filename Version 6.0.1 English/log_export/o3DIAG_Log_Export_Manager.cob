@@ -16,44 +16,760 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILE-IN
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-FILE-OUT
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT PARM-FILE ASSIGN TO DYNAMIC WS-PARM-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT MARKER-FILE ASSIGN TO DYNAMIC WS-MARKER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MARKER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-LINE PIC X(256).
+       01  INPUT-LINE      PIC X(256).
+      *----------------------------------------------------------
+      *Alternate record for LONGLINE mode so newer microservice
+      *logs with single lines over 256 bytes (stack traces with
+      *embedded timestamps and trace IDs) aren't truncated.
+      *----------------------------------------------------------
+       01  INPUT-LINE-LONG  PIC X(2048).
        FD  OUTPUT-FILE.
-       01  OUTPUT-LINE PIC X(256).
+       01  OUTPUT-LINE      PIC X(256).
+       01  OUTPUT-LINE-LONG PIC X(2048).
+       FD  AUDIT-FILE.
+           COPY O3DAUD.
+       FD  CHECKPOINT-FILE.
+           COPY O3DCKPT.
+       FD  PARM-FILE.
+           COPY O3DPARM.
+       FD  MARKER-FILE.
+       01  MARKER-LINE      PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-IN       PIC X(256).
        01  WS-FILE-OUT      PIC X(256).
+       01  WS-INPUT-STATUS  PIC XX.
+       01  WS-OUTPUT-STATUS PIC XX.
+       01  WS-COUNT-EOF     PIC X VALUE "N".
        01  EOF-FLAG         PIC X VALUE "N".
 
+      *----------------------------------------------------------
+      *Distinct RETURN-CODE values so an overnight operator can
+      *tell what went wrong without paging a developer.
+      *----------------------------------------------------------
+       01  WS-RC-INPUT-OPEN-FAILED   PIC 9(4) VALUE 10.
+       01  WS-RC-OUTPUT-OPEN-FAILED  PIC 9(4) VALUE 12.
+       01  WS-RC-OUTPUT-WRITE-FAILED PIC 9(4) VALUE 14.
+       01  WS-RC-PARM-OPEN-FAILED    PIC 9(4) VALUE 16.
+       01  WS-RC-RECONCILE-MISMATCH  PIC 9(4) VALUE 18.
+       01  WS-RC-ARCHIVE-FAILED      PIC 9(4) VALUE 20.
+       01  WS-RC-CHECKPOINT-FAILED   PIC 9(4) VALUE 22.
+       01  WS-RC-AUDIT-FAILED        PIC 9(4) VALUE 24.
+
+      *----------------------------------------------------------
+      *Parameter file: the sole command-line argument is the path
+      *to a "KEYWORD  VALUE" parameter file naming the input path,
+      *output path and mode by name, so getting an argument's
+      *position wrong can no longer silently swap the files.
+      *----------------------------------------------------------
+       01  WS-PARM-FILE-PATH    PIC X(256).
+       01  WS-PARM-STATUS       PIC XX.
+       01  WS-PARM-EOF          PIC X VALUE "N".
+       01  WS-OUTPUT-MODE       PIC X(9) VALUE "OVERWRITE".
+
+      *----------------------------------------------------------
+      *Optional severity/date-range filter, enabled by the
+      *FILTER-SEV/FILTER-FROM/FILTER-TO parameters.
+      *----------------------------------------------------------
+       01  WS-FILTER-ACTIVE     PIC X VALUE "N".
+       01  WS-FILTER-SEVERITY   PIC X(5)  VALUE SPACES.
+       01  WS-FILTER-FROM-DATE  PIC X(10) VALUE SPACES.
+       01  WS-FILTER-TO-DATE    PIC X(10) VALUE SPACES.
+       01  WS-LINE-SELECTED     PIC X VALUE "Y".
+
+      *----------------------------------------------------------
+      *LONGLINE mode preserves lines over 256 bytes in full,
+      *selected by the EXPORT-MODE parameter.
+      *----------------------------------------------------------
+       01  WS-MODE-ARG          PIC X(8)  VALUE SPACES.
+       01  WS-LONG-LINE-MODE    PIC X VALUE "N".
+
+      *----------------------------------------------------------
+      *CSV mode writes a structured, delimited record per line for
+      *SIEM ingestion instead of a raw text copy, selected by the
+      *EXPORT-MODE parameter.
+      *----------------------------------------------------------
+       01  WS-CSV-MODE          PIC X VALUE "N".
+       01  WS-CSV-HEADER        PIC X(40)
+               VALUE "timestamp,severity,component,message".
+
+      *----------------------------------------------------------
+      *Fields parsed out of an INPUT-LINE, expected in the form
+      *"YYYY-MM-DD HH:MM:SS SEVERITY COMPONENT message text ...".
+      *----------------------------------------------------------
+       01  WS-LOG-DATE          PIC X(10)  VALUE SPACES.
+       01  WS-LOG-TIME          PIC X(8)   VALUE SPACES.
+       01  WS-LOG-SEVERITY      PIC X(5)   VALUE SPACES.
+       01  WS-LOG-COMPONENT     PIC X(30)  VALUE SPACES.
+       01  WS-LOG-MESSAGE       PIC X(256) VALUE SPACES.
+       01  WS-UNSTRING-PTR      PIC 9(4)   VALUE 1.
+
+      *----------------------------------------------------------
+      *CSV quote-escaping for WS-LOG-MESSAGE: RFC4180 escapes an
+      *embedded double quote by doubling it, so a message copied
+      *from a stack trace or a quoted string doesn't split the
+      *message field across the following CSV columns.
+      *----------------------------------------------------------
+       01  WS-CSV-MSG-TRIMMED   PIC X(256) VALUE SPACES.
+       01  WS-CSV-MSG-ESCAPED   PIC X(514) VALUE SPACES.
+       01  WS-CSV-MSG-LEN       PIC 9(4)   VALUE ZERO.
+       01  WS-CSV-MSG-IDX       PIC 9(4)   VALUE ZERO.
+       01  WS-CSV-OUT-IDX       PIC 9(4)   VALUE ZERO.
+       01  WS-CSV-CHAR          PIC X      VALUE SPACE.
+
+      *----------------------------------------------------------
+      *Audit trail: one AUDIT-RECORD appended per run so compliance
+      *reviews have real proof of what was exported, not just the
+      *cosmetic footer line in OUTPUT-FILE.
+      *----------------------------------------------------------
+       01  WS-AUDIT-FILE-PATH   PIC X(256)
+               VALUE "O3DIAG-EXPORT-AUDIT.LOG".
+       01  WS-AUDIT-STATUS      PIC XX.
+       01  WS-RECORDS-READ      PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ-EFFECTIVE PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-WRITTEN   PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-LINES-WRITTEN PIC 9(9) VALUE ZERO.
+       01  WS-OUTPUT-LINES-BEFORE PIC 9(9) VALUE ZERO.
+       01  WS-OUTPUT-LINES-AFTER  PIC 9(9) VALUE ZERO.
+       01  WS-LINE-COUNT-RESULT   PIC 9(9) VALUE ZERO.
+       01  WS-EXPECTED-LINE-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-START-TIMESTAMP   PIC X(21).
+       01  WS-END-TIMESTAMP     PIC X(21).
+
+      *----------------------------------------------------------
+      *Checkpoint/restart: periodically record how many input
+      *records have been processed so a restart after an abend
+      *can skip straight past the records already exported instead
+      *of redoing the whole file.
+      *----------------------------------------------------------
+       01  WS-CHECKPOINT-PATH       PIC X(266).
+      *----------------------------------------------------------
+      *Optional CHECKPOINT-PATH parameter overrides the default
+      *WS-FILE-IN + ".ckpt" location. Without it, a checkpoint for
+      *an input file that lives in a directory a batch driver
+      *sweeps (see O3DIAG-LOG-EXPORT-DRIVER) would itself get
+      *picked up as a new "log file" on the next sweep if a run
+      *ever abends before cleanup; a driver-supplied override
+      *keeps checkpoints in a scratch location instead.
+      *----------------------------------------------------------
+       01  WS-CHECKPOINT-OVERRIDE   PIC X(256) VALUE SPACES.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 10000.
+       01  WS-RESTART-RECORD-NUM    PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-ACTIVE        PIC X VALUE "N".
+       01  WS-CLEANUP-COMMAND       PIC X(300).
+
+      *----------------------------------------------------------
+      *Archive-and-ship: once OUTPUT-FILE closes, compress it and
+      *deliver it to a shared drop point so delivery doesn't depend
+      *on someone remembering to pick it up by hand, then write a
+      *completion marker file the scheduler can poll for. Enabled by
+      *the ARCHIVE-MODE parameter; XMIT-DEST is optional (no FTP/MQ
+      *client is available in this shop's Unix environment, so
+      *shared-drive delivery is a plain copy to a mounted path).
+      *----------------------------------------------------------
+       01  WS-ARCHIVE-MODE          PIC X VALUE "N".
+       01  WS-XMIT-DEST             PIC X(256).
+       01  WS-ARCHIVE-PATH          PIC X(266).
+       01  WS-ARCHIVE-COMMAND       PIC X(600).
+       01  WS-ARCHIVE-RC            PIC S9(4).
+       01  WS-MARKER-PATH           PIC X(276).
+       01  WS-MARKER-STATUS         PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           ACCEPT WS-FILE-IN FROM ARGUMENT-VALUE
-           ACCEPT WS-FILE-OUT FROM ARGUMENT-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
+
+           ACCEPT WS-PARM-FILE-PATH FROM ARGUMENT-VALUE
+           PERFORM READ-PARM-FILE
+
+           MOVE SPACES TO WS-CHECKPOINT-PATH
+           IF WS-CHECKPOINT-OVERRIDE NOT = SPACES
+              MOVE WS-CHECKPOINT-OVERRIDE TO WS-CHECKPOINT-PATH
+           ELSE
+              STRING FUNCTION TRIM(WS-FILE-IN) DELIMITED BY SIZE
+                  ".ckpt" DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-PATH
+              END-STRING
+           END-IF
+           PERFORM LOAD-CHECKPOINT
 
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open input "
+                 "file " FUNCTION TRIM(WS-FILE-IN)
+                 " (file status " WS-INPUT-STATUS ")"
+              MOVE WS-RC-INPUT-OPEN-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+
+      *----------------------------------------------------------
+      *COUNT-OUTPUT-FILE-LINES does a full read-to-EOF scan of
+      *whatever OUTPUT-FILE already exists, so it's only worth
+      *running when that pre-existing content actually survives
+      *this run (restart or APPEND) - a plain OPEN OUTPUT truncates
+      *the file regardless, so the pre-run count is always zero in
+      *that case and doesn't justify scanning a multi-million-line
+      *file just to throw the answer away.
+      *----------------------------------------------------------
+           IF WS-RESTART-ACTIVE = "Y" OR WS-OUTPUT-MODE = "APPEND"
+              PERFORM COUNT-OUTPUT-FILE-LINES
+              MOVE WS-LINE-COUNT-RESULT TO WS-OUTPUT-LINES-BEFORE
+           ELSE
+              MOVE ZERO TO WS-OUTPUT-LINES-BEFORE
+           END-IF
+
+           IF WS-RESTART-ACTIVE = "Y" OR WS-OUTPUT-MODE = "APPEND"
+              OPEN EXTEND OUTPUT-FILE
+              IF WS-OUTPUT-STATUS = "35"
+                 OPEN OUTPUT OUTPUT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+           END-IF
+
+           IF WS-OUTPUT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open output "
+                 "file " FUNCTION TRIM(WS-FILE-OUT)
+                 " (file status " WS-OUTPUT-STATUS ")"
+              CLOSE INPUT-FILE
+              MOVE WS-RC-OUTPUT-OPEN-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+
+      *----------------------------------------------------------
+      *Header goes out exactly once per output file, keyed off the
+      *pre-run line count captured above rather than the restart/
+      *append flags directly - an APPEND run against a file that
+      *does not exist yet (first-ever run, or one following the
+      *cleanup above) starts from zero lines same as a fresh
+      *OVERWRITE run, and still needs its header written.
+      *----------------------------------------------------------
+           IF WS-CSV-MODE = "Y" AND WS-OUTPUT-LINES-BEFORE = 0
+              MOVE WS-CSV-HEADER TO OUTPUT-LINE-LONG
+              WRITE OUTPUT-LINE-LONG
+              PERFORM CHECK-OUTPUT-WRITE
+              ADD 1 TO WS-TOTAL-LINES-WRITTEN
+           END-IF
 
            PERFORM UNTIL EOF-FLAG = "Y"
               READ INPUT-FILE
                  AT END MOVE "Y" TO EOF-FLAG
                  NOT AT END
-                    MOVE INPUT-LINE TO OUTPUT-LINE
-                    WRITE OUTPUT-LINE
+                    ADD 1 TO WS-RECORDS-READ
+                    IF WS-RESTART-ACTIVE = "Y"
+                       AND WS-RECORDS-READ <= WS-RESTART-RECORD-NUM
+                       CONTINUE
+                    ELSE
+                       PERFORM EVALUATE-LINE-FILTER
+                       IF WS-LINE-SELECTED = "Y"
+                          EVALUATE TRUE
+                             WHEN WS-CSV-MODE = "Y"
+                                PERFORM BUILD-CSV-LINE
+                                WRITE OUTPUT-LINE-LONG
+                             WHEN WS-LONG-LINE-MODE = "Y"
+                                MOVE INPUT-LINE-LONG TO OUTPUT-LINE-LONG
+                                WRITE OUTPUT-LINE-LONG
+                             WHEN OTHER
+                                MOVE INPUT-LINE TO OUTPUT-LINE
+                                WRITE OUTPUT-LINE
+                          END-EVALUATE
+                          PERFORM CHECK-OUTPUT-WRITE
+                          ADD 1 TO WS-RECORDS-WRITTEN
+                          ADD 1 TO WS-TOTAL-LINES-WRITTEN
+                       END-IF
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                             WS-CHECKPOINT-INTERVAL) = 0
+                          PERFORM SAVE-CHECKPOINT
+                       END-IF
+                    END-IF
               END-READ
            END-PERFORM
 
-           MOVE SPACES TO OUTPUT-LINE
-           WRITE OUTPUT-LINE
-           MOVE "Created with o3DIAG Log Export Manager." TO OUTPUT-LINE
-           WRITE OUTPUT-LINE
+           IF WS-CSV-MODE NOT = "Y"
+              MOVE SPACES TO OUTPUT-LINE
+              WRITE OUTPUT-LINE
+              PERFORM CHECK-OUTPUT-WRITE
+              ADD 1 TO WS-TOTAL-LINES-WRITTEN
+              MOVE "Created with o3DIAG Log Export Manager."
+                 TO OUTPUT-LINE
+              WRITE OUTPUT-LINE
+              PERFORM CHECK-OUTPUT-WRITE
+              ADD 1 TO WS-TOTAL-LINES-WRITTEN
+           END-IF
 
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+
+           PERFORM RECONCILE-RECORD-COUNTS
+
+           MOVE SPACES TO WS-CLEANUP-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CHECKPOINT-PATH) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO WS-CLEANUP-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-CLEANUP-COMMAND
+
+           PERFORM ARCHIVE-AND-SHIP
+
+           MOVE ZERO TO RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+           PERFORM WRITE-AUDIT-RECORD
            STOP RUN.
+
+       READ-PARM-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open "
+                 "parameter file " FUNCTION TRIM(WS-PARM-FILE-PATH)
+                 " (file status " WS-PARM-STATUS ")"
+              MOVE WS-RC-PARM-OPEN-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-PARM-EOF = "Y"
+              READ PARM-FILE
+                 AT END MOVE "Y" TO WS-PARM-EOF
+                 NOT AT END PERFORM APPLY-PARM-KEYWORD
+              END-READ
+           END-PERFORM
+           CLOSE PARM-FILE
+
+           IF WS-MODE-ARG = "LONGLINE"
+              MOVE "Y" TO WS-LONG-LINE-MODE
+           END-IF
+           IF WS-MODE-ARG = "CSV"
+              MOVE "Y" TO WS-CSV-MODE
+           END-IF.
+
+       APPLY-PARM-KEYWORD.
+           EVALUATE FUNCTION TRIM(PARM-KEYWORD)
+              WHEN "INPUT-PATH"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-FILE-IN
+              WHEN "OUTPUT-PATH"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-FILE-OUT
+              WHEN "OUTPUT-MODE"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-OUTPUT-MODE
+              WHEN "EXPORT-MODE"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-MODE-ARG
+              WHEN "FILTER-SEV"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-FILTER-SEVERITY
+                 IF WS-FILTER-SEVERITY NOT = SPACES
+                    MOVE "Y" TO WS-FILTER-ACTIVE
+                 END-IF
+              WHEN "FILTER-FROM"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-FILTER-FROM-DATE
+                 IF WS-FILTER-FROM-DATE NOT = SPACES
+                    MOVE "Y" TO WS-FILTER-ACTIVE
+                 END-IF
+              WHEN "FILTER-TO"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-FILTER-TO-DATE
+                 IF WS-FILTER-TO-DATE NOT = SPACES
+                    MOVE "Y" TO WS-FILTER-ACTIVE
+                 END-IF
+              WHEN "ARCHIVE-MODE"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-ARCHIVE-MODE
+              WHEN "XMIT-DEST"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-XMIT-DEST
+              WHEN "AUDIT-PATH"
+                 MOVE FUNCTION TRIM(PARM-VALUE) TO WS-AUDIT-FILE-PATH
+              WHEN "CHECKPOINT-PATH"
+                 MOVE FUNCTION TRIM(PARM-VALUE)
+                    TO WS-CHECKPOINT-OVERRIDE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       CHECK-OUTPUT-WRITE.
+           IF WS-OUTPUT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: write failed to "
+                 "output file " FUNCTION TRIM(WS-FILE-OUT)
+                 " (file status " WS-OUTPUT-STATUS ")"
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+              MOVE WS-RC-OUTPUT-WRITE-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+
+       RECONCILE-RECORD-COUNTS.
+      *----------------------------------------------------------
+      *Re-opens the now-closed OUTPUT-FILE and counts the lines
+      *physically present on disk, independent of the FILE STATUS
+      *flag CHECK-OUTPUT-WRITE already gates every WRITE on. This
+      *catches an output file that ends up short (or long) even
+      *though every WRITE reported status 00 - e.g. a truncated
+      *flush - which a re-check of the same status flag never
+      *could. WS-OUTPUT-LINES-BEFORE was captured before this run
+      *opened the file, so append/restart runs are judged only on
+      *the lines this run itself is responsible for.
+      *----------------------------------------------------------
+           PERFORM COUNT-OUTPUT-FILE-LINES
+           MOVE WS-LINE-COUNT-RESULT TO WS-OUTPUT-LINES-AFTER
+           COMPUTE WS-EXPECTED-LINE-COUNT =
+              WS-OUTPUT-LINES-BEFORE + WS-TOTAL-LINES-WRITTEN
+
+           IF WS-OUTPUT-LINES-AFTER NOT = WS-EXPECTED-LINE-COUNT
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: record count "
+                 "reconciliation failed - expected "
+                 WS-EXPECTED-LINE-COUNT " lines in output file, "
+                 "found " WS-OUTPUT-LINES-AFTER
+              MOVE WS-RC-RECONCILE-MISMATCH TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+
+       COUNT-OUTPUT-FILE-LINES.
+      *----------------------------------------------------------
+      *Counts the lines currently present in OUTPUT-FILE by
+      *reopening it read-only. Result comes back in
+      *WS-LINE-COUNT-RESULT since COBOL paragraphs take no
+      *parameters. Zero if the file does not exist yet.
+      *----------------------------------------------------------
+           MOVE ZERO TO WS-LINE-COUNT-RESULT
+           MOVE "N" TO WS-COUNT-EOF
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUTPUT-STATUS = "00"
+              PERFORM UNTIL WS-COUNT-EOF = "Y"
+                 READ OUTPUT-FILE
+                    AT END MOVE "Y" TO WS-COUNT-EOF
+                    NOT AT END ADD 1 TO WS-LINE-COUNT-RESULT
+                 END-READ
+              END-PERFORM
+              CLOSE OUTPUT-FILE
+           END-IF.
+
+       ARCHIVE-AND-SHIP.
+           IF WS-ARCHIVE-MODE = "Y"
+              MOVE SPACES TO WS-ARCHIVE-COMMAND
+              STRING "gzip -f " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FILE-OUT) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-COMMAND
+              END-STRING
+              CALL "SYSTEM" USING WS-ARCHIVE-COMMAND
+              MOVE RETURN-CODE TO WS-ARCHIVE-RC
+              IF WS-ARCHIVE-RC NOT = 0
+                 DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: archive step "
+                    "failed compressing " FUNCTION TRIM(WS-FILE-OUT)
+                 MOVE WS-RC-ARCHIVE-FAILED TO RETURN-CODE
+                 MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+                 PERFORM WRITE-AUDIT-RECORD
+                 STOP RUN
+              END-IF
+
+              MOVE SPACES TO WS-ARCHIVE-PATH
+              STRING FUNCTION TRIM(WS-FILE-OUT) DELIMITED BY SIZE
+                  ".gz" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-PATH
+              END-STRING
+
+              IF WS-XMIT-DEST NOT = SPACES
+                 MOVE SPACES TO WS-ARCHIVE-COMMAND
+                 STRING "cp " DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ARCHIVE-PATH) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-XMIT-DEST) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     INTO WS-ARCHIVE-COMMAND
+                 END-STRING
+                 CALL "SYSTEM" USING WS-ARCHIVE-COMMAND
+                 MOVE RETURN-CODE TO WS-ARCHIVE-RC
+                 IF WS-ARCHIVE-RC NOT = 0
+                    DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: archive step "
+                       "failed shipping "
+                       FUNCTION TRIM(WS-ARCHIVE-PATH)
+                       " to " FUNCTION TRIM(WS-XMIT-DEST)
+                    MOVE WS-RC-ARCHIVE-FAILED TO RETURN-CODE
+                    MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+                    PERFORM WRITE-AUDIT-RECORD
+                    STOP RUN
+                 END-IF
+              END-IF
+
+              MOVE SPACES TO WS-MARKER-PATH
+              STRING FUNCTION TRIM(WS-ARCHIVE-PATH) DELIMITED BY SIZE
+                  ".done" DELIMITED BY SIZE
+                  INTO WS-MARKER-PATH
+              END-STRING
+              OPEN OUTPUT MARKER-FILE
+              IF WS-MARKER-STATUS NOT = "00"
+                 DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open "
+                    "completion marker file "
+                    FUNCTION TRIM(WS-MARKER-PATH)
+                    " (file status " WS-MARKER-STATUS ")"
+                 MOVE WS-RC-ARCHIVE-FAILED TO RETURN-CODE
+                 MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+                 PERFORM WRITE-AUDIT-RECORD
+                 STOP RUN
+              END-IF
+
+              MOVE SPACES TO MARKER-LINE
+              STRING "COMPLETE " DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                  INTO MARKER-LINE
+              END-STRING
+              WRITE MARKER-LINE
+              IF WS-MARKER-STATUS NOT = "00"
+                 DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: write failed to "
+                    "completion marker file "
+                    FUNCTION TRIM(WS-MARKER-PATH)
+                    " (file status " WS-MARKER-STATUS ")"
+                 CLOSE MARKER-FILE
+                 MOVE WS-RC-ARCHIVE-FAILED TO RETURN-CODE
+                 MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+                 PERFORM WRITE-AUDIT-RECORD
+                 STOP RUN
+              END-IF
+              CLOSE MARKER-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      *----------------------------------------------------------
+      *A checkpoint is only trustworthy if it was written for this
+      *same input file. If the file at WS-FILE-IN was rotated or
+      *replaced since the checkpoint was saved, CKPT-LAST-RECORD-NUM
+      *no longer lines up with this file's record numbering, so the
+      *checkpoint is ignored and the export restarts from record 0.
+      *----------------------------------------------------------
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF FUNCTION TRIM(CKPT-INPUT-FILE) =
+                          FUNCTION TRIM(WS-FILE-IN)
+                       MOVE CKPT-LAST-RECORD-NUM
+                          TO WS-RESTART-RECORD-NUM
+                       IF WS-RESTART-RECORD-NUM > 0
+                          MOVE "Y" TO WS-RESTART-ACTIVE
+                       END-IF
+                    ELSE
+                       DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: checkpoint "
+                          "was saved for "
+                          FUNCTION TRIM(CKPT-INPUT-FILE)
+                          " but this run is exporting "
+                          FUNCTION TRIM(WS-FILE-IN)
+                          " - ignoring checkpoint, starting from "
+                          "record 1"
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-FILE-IN TO CKPT-INPUT-FILE
+           MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD-NUM
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open "
+                 "checkpoint file " FUNCTION TRIM(WS-CHECKPOINT-PATH)
+                 " (file status " WS-CHECKPOINT-STATUS ")"
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+              MOVE WS-RC-CHECKPOINT-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: write failed to "
+                 "checkpoint file " FUNCTION TRIM(WS-CHECKPOINT-PATH)
+                 " (file status " WS-CHECKPOINT-STATUS ")"
+              CLOSE CHECKPOINT-FILE
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+              MOVE WS-RC-CHECKPOINT-FAILED TO RETURN-CODE
+              MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+      *----------------------------------------------------------
+      *WRITE-AUDIT-RECORD is itself invoked from every other
+      *failure path just before STOP RUN, so its own failure can't
+      *loop back through this paragraph again - DISPLAY and stop
+      *directly instead of PERFORMing WRITE-AUDIT-RECORD a second
+      *time.
+      *----------------------------------------------------------
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: cannot open audit "
+                 "file " FUNCTION TRIM(WS-AUDIT-FILE-PATH)
+                 " (file status " WS-AUDIT-STATUS ")"
+              MOVE WS-RC-AUDIT-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *----------------------------------------------------------
+      *On a restart, WS-RECORDS-READ counts every record re-read
+      *from the start of the file, including the ones already
+      *exported by an earlier run and skipped here via CONTINUE.
+      *AUD-RECORDS-READ instead reports only what this run itself
+      *read and considered, so it can be compared meaningfully
+      *against AUD-RECORDS-WRITTEN; AUD-RESTARTED/AUD-RESTART-FROM
+      *record that a restart happened so a reviewer isn't left
+      *guessing why an otherwise-complete export's read count looks
+      *low next to the file's total record count.
+      *----------------------------------------------------------
+           IF WS-RESTART-ACTIVE = "Y" AND
+                 WS-RECORDS-READ > WS-RESTART-RECORD-NUM
+              COMPUTE WS-RECORDS-READ-EFFECTIVE =
+                 WS-RECORDS-READ - WS-RESTART-RECORD-NUM
+           ELSE
+              IF WS-RESTART-ACTIVE = "Y"
+                 MOVE ZERO TO WS-RECORDS-READ-EFFECTIVE
+              ELSE
+                 MOVE WS-RECORDS-READ TO WS-RECORDS-READ-EFFECTIVE
+              END-IF
+           END-IF
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-FILE-IN TO AUD-INPUT-FILE
+           MOVE WS-FILE-OUT TO AUD-OUTPUT-FILE
+           MOVE WS-START-TIMESTAMP TO AUD-START-TS
+           MOVE WS-END-TIMESTAMP TO AUD-END-TS
+           MOVE WS-RECORDS-READ-EFFECTIVE TO AUD-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO AUD-RECORDS-WRITTEN
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           MOVE WS-RESTART-ACTIVE TO AUD-RESTARTED
+           MOVE WS-RESTART-RECORD-NUM TO AUD-RESTART-FROM
+
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-MANAGER: write failed to "
+                 "audit file " FUNCTION TRIM(WS-AUDIT-FILE-PATH)
+                 " (file status " WS-AUDIT-STATUS ")"
+              CLOSE AUDIT-FILE
+              MOVE WS-RC-AUDIT-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF
+           CLOSE AUDIT-FILE.
+
+       EVALUATE-LINE-FILTER.
+           MOVE "Y" TO WS-LINE-SELECTED
+
+           IF WS-FILTER-ACTIVE = "Y" OR WS-CSV-MODE = "Y"
+              PERFORM PARSE-LOG-LINE
+           END-IF
+
+           IF WS-FILTER-ACTIVE = "Y"
+              IF WS-FILTER-SEVERITY NOT = SPACES
+                 AND WS-LOG-SEVERITY NOT = WS-FILTER-SEVERITY
+                 MOVE "N" TO WS-LINE-SELECTED
+              END-IF
+
+              IF WS-LINE-SELECTED = "Y"
+                 AND WS-FILTER-FROM-DATE NOT = SPACES
+                 AND WS-LOG-DATE < WS-FILTER-FROM-DATE
+                 MOVE "N" TO WS-LINE-SELECTED
+              END-IF
+
+              IF WS-LINE-SELECTED = "Y"
+                 AND WS-FILTER-TO-DATE NOT = SPACES
+                 AND WS-LOG-DATE > WS-FILTER-TO-DATE
+                 MOVE "N" TO WS-LINE-SELECTED
+              END-IF
+           END-IF.
+
+       PARSE-LOG-LINE.
+           MOVE SPACES TO WS-LOG-DATE WS-LOG-TIME WS-LOG-SEVERITY
+              WS-LOG-COMPONENT WS-LOG-MESSAGE
+           MOVE 1 TO WS-UNSTRING-PTR
+           UNSTRING INPUT-LINE DELIMITED BY ALL SPACES
+              INTO WS-LOG-DATE WS-LOG-TIME WS-LOG-SEVERITY
+                 WS-LOG-COMPONENT
+              WITH POINTER WS-UNSTRING-PTR
+           END-UNSTRING
+           IF WS-UNSTRING-PTR <= LENGTH OF INPUT-LINE
+              MOVE INPUT-LINE(WS-UNSTRING-PTR:) TO WS-LOG-MESSAGE
+           END-IF
+           MOVE 1 TO WS-UNSTRING-PTR.
+
+       BUILD-CSV-LINE.
+      *----------------------------------------------------------
+      *SEVERITY/COMPONENT are quoted too, and MESSAGE has its
+      *embedded double quotes doubled before quoting, so a message
+      *copied verbatim from a quoted string or a stack trace can't
+      *break the CSV field boundaries downstream.
+      *----------------------------------------------------------
+           PERFORM ESCAPE-CSV-MESSAGE
+           MOVE SPACES TO OUTPUT-LINE-LONG
+           STRING FUNCTION TRIM(WS-LOG-DATE) DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LOG-TIME) DELIMITED BY SIZE
+               ',"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LOG-SEVERITY) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LOG-COMPONENT) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-MSG-ESCAPED) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO OUTPUT-LINE-LONG
+           END-STRING.
+
+       ESCAPE-CSV-MESSAGE.
+           MOVE SPACES TO WS-CSV-MSG-TRIMMED
+           MOVE SPACES TO WS-CSV-MSG-ESCAPED
+           MOVE FUNCTION TRIM(WS-LOG-MESSAGE) TO WS-CSV-MSG-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOG-MESSAGE))
+               TO WS-CSV-MSG-LEN
+           MOVE 0 TO WS-CSV-OUT-IDX
+           IF WS-CSV-MSG-LEN > 0
+              PERFORM VARYING WS-CSV-MSG-IDX FROM 1 BY 1
+                    UNTIL WS-CSV-MSG-IDX > WS-CSV-MSG-LEN
+                 MOVE WS-CSV-MSG-TRIMMED(WS-CSV-MSG-IDX:1)
+                     TO WS-CSV-CHAR
+                 ADD 1 TO WS-CSV-OUT-IDX
+                 MOVE WS-CSV-CHAR
+                     TO WS-CSV-MSG-ESCAPED(WS-CSV-OUT-IDX:1)
+                 IF WS-CSV-CHAR = '"'
+                    ADD 1 TO WS-CSV-OUT-IDX
+                    MOVE '"' TO WS-CSV-MSG-ESCAPED(WS-CSV-OUT-IDX:1)
+                 END-IF
+              END-PERFORM
+           END-IF.
