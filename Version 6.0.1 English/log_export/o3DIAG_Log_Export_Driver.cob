@@ -0,0 +1,397 @@
+      *------------------------------
+      *o3DIAG Log Export Driver
+      *------------------------------
+      *Copyright (c) openw3rk INVENT
+      *License: MIT-License
+      *------------------------------
+      *https://openw3rk.de
+      *https://o3diag.openw3rk.de
+      *https://o3diag.openw3rk.de/help/develop/cobol
+      *-----------------------------------------------
+      *Nightly batch driver for O3DIAG-LOG-EXPORT-MANAGER.
+      *Sweeps every file in a source directory and runs one export
+      *per file, so the operator no longer invokes the export
+      *program by hand once per application log.
+      *-----------------------------------------------
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. O3DIAG-LOG-EXPORT-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIR-LISTING-FILE ASSIGN TO DYNAMIC WS-LISTING-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISTING-STATUS.
+           SELECT PARM-OUT-FILE ASSIGN TO DYNAMIC WS-PARM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIR-LISTING-FILE.
+       01  DIR-LISTING-LINE PIC X(256).
+
+       FD  PARM-OUT-FILE.
+           COPY O3DPARM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SOURCE-DIR       PIC X(256).
+       01  WS-OUTPUT-DIR       PIC X(256).
+      *----------------------------------------------------------
+      *WS-RUN-ID makes every scratch file this run creates (the
+      *directory listing and each per-file parm file) unique to
+      *this invocation, so an ad hoc export started while the
+      *nightly sweep is still running - or still finishing up from
+      *a slow prior run - can't collide on the same path and hand
+      *either run a truncated or merged file.
+      *----------------------------------------------------------
+       01  WS-RUN-ID           PIC X(21) VALUE SPACES.
+       01  WS-LISTING-PATH     PIC X(300) VALUE SPACES.
+       01  WS-SHELL-COMMAND    PIC X(512).
+       01  WS-EXPORT-COMMAND   PIC X(600).
+      *----------------------------------------------------------
+      *Matches the manager binary name produced by this directory's
+      *Makefile (target o3diag-log-export-manager, built from
+      *o3DIAG_Log_Export_Manager.cob) - keep the two in sync.
+      *----------------------------------------------------------
+       01  WS-EXPORT-PROGRAM   PIC X(40)
+               VALUE "o3diag-log-export-manager".
+       01  WS-INPUT-PATH       PIC X(400).
+       01  WS-OUTPUT-PATH      PIC X(400).
+      *----------------------------------------------------------
+      *The per-file parm file (and this run's checkpoint override)
+      *are scratch files, written under /tmp rather than next to
+      *the source file - staging them inside WS-SOURCE-DIR meant
+      *the next nightly sweep's "ls" would pick up last night's
+      *leftover "app.log.parm"/"app.log.ckpt" as if it were a new
+      *log file. Both are also cleaned up after the export for that
+      *file finishes, and CHECK-SKIP-FILE below skips any of this
+      *program's own housekeeping suffixes as defense in depth.
+      *----------------------------------------------------------
+       01  WS-PARM-PATH        PIC X(340).
+       01  WS-CKPT-PATH        PIC X(340).
+       01  WS-CLEANUP-COMMAND  PIC X(700).
+       01  WS-SEQ-NUM          PIC 9(6) VALUE ZERO.
+       01  WS-PARM-OUT-STATUS  PIC XX.
+       01  WS-LISTING-STATUS   PIC XX.
+       01  WS-FILE-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-FAILURE-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-PATH-OK          PIC X VALUE "Y".
+       01  WS-LISTING-RC       PIC S9(4) VALUE ZERO.
+       01  WS-EXPORT-RC        PIC S9(4) VALUE ZERO.
+       01  EOF-FLAG            PIC X VALUE "N".
+
+      *----------------------------------------------------------
+      *DIR-LISTING-LINE entries ending in one of this program's own
+      *housekeeping suffixes are skipped rather than treated as a
+      *new log file to export - belt and suspenders alongside
+      *staging scratch files outside WS-SOURCE-DIR, in case the
+      *source and output directories are ever the same directory.
+      *----------------------------------------------------------
+       01  WS-LISTING-TRIMMED  PIC X(256) VALUE SPACES.
+       01  WS-LISTING-LEN      PIC 9(4)   VALUE ZERO.
+       01  WS-SKIP-FILE        PIC X      VALUE "N".
+
+      *----------------------------------------------------------
+      *Distinct RETURN-CODE values so a failure to write a given
+      *file's parameter file, list the source directory, or run
+      *an individual file's export is not silently ignored.
+      *----------------------------------------------------------
+       01  WS-RC-PARM-OPEN-FAILED   PIC 9(4) VALUE 10.
+       01  WS-RC-PARM-WRITE-FAILED  PIC 9(4) VALUE 12.
+       01  WS-RC-LISTING-FAILED     PIC 9(4) VALUE 14.
+       01  WS-RC-EXPORT-FAILURES    PIC 9(4) VALUE 16.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *----------------------------------------------------------
+      *WS-SOURCE-DIR holds either a plain directory of log files
+      *or a directory of GDG-style generations that were migrated
+      *off z/OS as flat files (HLQ.GxxxxVyy naming); either way
+      *every entry in it is exported in turn.
+      *----------------------------------------------------------
+           ACCEPT WS-SOURCE-DIR FROM ARGUMENT-VALUE
+           ACCEPT WS-OUTPUT-DIR FROM ARGUMENT-VALUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-ID
+           MOVE SPACES TO WS-LISTING-PATH
+           STRING "/tmp/o3diag_export_driver_listing_"
+                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-LISTING-PATH
+           END-STRING
+
+           MOVE SPACES TO WS-SHELL-COMMAND
+           STRING "ls -1 " DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SOURCE-DIR) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               " > " DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LISTING-PATH) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO WS-SHELL-COMMAND
+           END-STRING
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+      *----------------------------------------------------------
+      *A bad or inaccessible WS-SOURCE-DIR makes "ls" itself fail,
+      *which without this check left DIR-LISTING-FILE empty and
+      *the run silently "succeeded" having processed zero files.
+      *----------------------------------------------------------
+           MOVE RETURN-CODE TO WS-LISTING-RC
+           IF WS-LISTING-RC NOT = 0
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: directory listing "
+                 "failed for " FUNCTION TRIM(WS-SOURCE-DIR)
+              MOVE WS-RC-LISTING-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT DIR-LISTING-FILE
+           IF WS-LISTING-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: cannot open "
+                 "directory listing " FUNCTION TRIM(WS-LISTING-PATH)
+                 " (file status " WS-LISTING-STATUS ")"
+              MOVE WS-RC-LISTING-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ DIR-LISTING-FILE
+                 AT END MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    IF DIR-LISTING-LINE NOT = SPACES
+                       PERFORM CHECK-SKIP-FILE
+                       IF WS-SKIP-FILE = "N"
+                          PERFORM RUN-EXPORT-FOR-FILE
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE DIR-LISTING-FILE
+
+           DISPLAY "o3DIAG Log Export Driver: processed "
+               WS-FILE-COUNT " file(s) from "
+               FUNCTION TRIM(WS-SOURCE-DIR)
+               ", " WS-FAILURE-COUNT " failure(s)"
+
+           IF WS-FAILURE-COUNT > 0
+              MOVE WS-RC-EXPORT-FAILURES TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CHECK-SKIP-FILE.
+           MOVE SPACES TO WS-LISTING-TRIMMED
+           MOVE FUNCTION TRIM(DIR-LISTING-LINE) TO WS-LISTING-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DIR-LISTING-LINE))
+               TO WS-LISTING-LEN
+           MOVE "N" TO WS-SKIP-FILE
+           IF WS-LISTING-LEN > 5 AND
+                 WS-LISTING-TRIMMED(WS-LISTING-LEN - 4:5) = ".parm"
+              MOVE "Y" TO WS-SKIP-FILE
+           END-IF
+           IF WS-LISTING-LEN > 5 AND
+                 WS-LISTING-TRIMMED(WS-LISTING-LEN - 4:5) = ".ckpt"
+              MOVE "Y" TO WS-SKIP-FILE
+           END-IF
+           IF WS-LISTING-LEN > 7 AND
+                 WS-LISTING-TRIMMED(WS-LISTING-LEN - 6:7) = ".export"
+              MOVE "Y" TO WS-SKIP-FILE
+           END-IF
+           IF WS-LISTING-LEN > 3 AND
+                 WS-LISTING-TRIMMED(WS-LISTING-LEN - 2:3) = ".gz"
+              MOVE "Y" TO WS-SKIP-FILE
+           END-IF
+           IF WS-LISTING-LEN > 5 AND
+                 WS-LISTING-TRIMMED(WS-LISTING-LEN - 4:5) = ".done"
+              MOVE "Y" TO WS-SKIP-FILE
+           END-IF.
+
+       RUN-EXPORT-FOR-FILE.
+      *----------------------------------------------------------
+      *WS-PATH-OK guards the rest of this paragraph against a path
+      *that overflowed one of the STRING statements below, or that
+      *fits the widened local buffers but not PARM-VALUE's real
+      *256-byte capacity (O3DPARM.cpy) - source directory and file
+      *name can each run up to 256 bytes, so a combined path can
+      *exceed either limit. Skipping just this file (rather than
+      *the whole nightly sweep) matches how a per-file export
+      *failure is handled further down.
+      *----------------------------------------------------------
+           MOVE "Y" TO WS-PATH-OK
+           ADD 1 TO WS-SEQ-NUM
+
+           MOVE SPACES TO WS-INPUT-PATH
+           STRING FUNCTION TRIM(WS-SOURCE-DIR) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-LISTING-LINE) DELIMITED BY SIZE
+               INTO WS-INPUT-PATH
+               ON OVERFLOW
+                  DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: input path too "
+                     "long for " FUNCTION TRIM(DIR-LISTING-LINE)
+                     ", skipping this file"
+                  MOVE "N" TO WS-PATH-OK
+           END-STRING
+
+           IF WS-PATH-OK = "Y" AND
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-PATH)) > 256
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: input path exceeds "
+                 "the 256-byte parameter-file limit for "
+                 FUNCTION TRIM(DIR-LISTING-LINE) ", skipping this "
+                 "file"
+              MOVE "N" TO WS-PATH-OK
+           END-IF
+
+           IF WS-PATH-OK = "Y"
+              MOVE SPACES TO WS-OUTPUT-PATH
+              STRING FUNCTION TRIM(WS-OUTPUT-DIR) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(DIR-LISTING-LINE) DELIMITED BY SIZE
+                  ".export" DELIMITED BY SIZE
+                  INTO WS-OUTPUT-PATH
+                  ON OVERFLOW
+                     DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: output path "
+                        "too long for "
+                        FUNCTION TRIM(DIR-LISTING-LINE)
+                        ", skipping this file"
+                     MOVE "N" TO WS-PATH-OK
+              END-STRING
+           END-IF
+
+           IF WS-PATH-OK = "Y" AND
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-OUTPUT-PATH)) > 256
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: output path exceeds "
+                 "the 256-byte parameter-file limit for "
+                 FUNCTION TRIM(DIR-LISTING-LINE) ", skipping this "
+                 "file"
+              MOVE "N" TO WS-PATH-OK
+           END-IF
+
+           IF WS-PATH-OK = "Y"
+      *----------------------------------------------------------
+      *Scratch files for this file's export live under /tmp, keyed
+      *by this run's ID plus a per-file sequence number, rather
+      *than alongside the source file - see the WORKING-STORAGE
+      *note above.
+      *----------------------------------------------------------
+              MOVE SPACES TO WS-PARM-PATH
+              STRING "/tmp/o3diag_export_driver_"
+                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-SEQ-NUM DELIMITED BY SIZE
+                  ".parm" DELIMITED BY SIZE
+                  INTO WS-PARM-PATH
+              END-STRING
+
+              MOVE SPACES TO WS-CKPT-PATH
+              STRING "/tmp/o3diag_export_driver_"
+                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-SEQ-NUM DELIMITED BY SIZE
+                  ".ckpt" DELIMITED BY SIZE
+                  INTO WS-CKPT-PATH
+              END-STRING
+           END-IF
+
+           IF WS-PATH-OK NOT = "Y"
+              ADD 1 TO WS-FAILURE-COUNT
+           ELSE
+              PERFORM WRITE-PARM-FILE
+
+              MOVE SPACES TO WS-EXPORT-COMMAND
+              STRING FUNCTION TRIM(WS-EXPORT-PROGRAM) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PARM-PATH) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-EXPORT-COMMAND
+              END-STRING
+
+              CALL "SYSTEM" USING WS-EXPORT-COMMAND
+              MOVE RETURN-CODE TO WS-EXPORT-RC
+              IF WS-EXPORT-RC NOT = 0
+                 DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: export failed "
+                    "for " FUNCTION TRIM(WS-INPUT-PATH)
+                 ADD 1 TO WS-FAILURE-COUNT
+              END-IF
+              ADD 1 TO WS-FILE-COUNT
+
+      *----------------------------------------------------------
+      *This file's scratch parm/checkpoint files are done once the
+      *export has returned - clean them up now rather than leaving
+      *them for a later "rm -f *.parm" pass that might never run.
+      *----------------------------------------------------------
+              MOVE SPACES TO WS-CLEANUP-COMMAND
+              STRING "rm -f " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PARM-PATH) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CKPT-PATH) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CLEANUP-COMMAND
+              END-STRING
+              CALL "SYSTEM" USING WS-CLEANUP-COMMAND
+           END-IF.
+
+       WRITE-PARM-FILE.
+      *----------------------------------------------------------
+      *Writes a one-shot parameter file for this source file so
+      *the export program can be called with a single argument,
+      *per its parameter-file calling convention. FILE STATUS is
+      *checked on open and every write - a failure here means the
+      *export for this source file would otherwise run against a
+      *missing or partially-written parm file with nothing telling
+      *the operator that happened.
+      *----------------------------------------------------------
+           OPEN OUTPUT PARM-OUT-FILE
+           IF WS-PARM-OUT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: cannot open "
+                 "parameter file " FUNCTION TRIM(WS-PARM-PATH)
+                 " (file status " WS-PARM-OUT-STATUS ")"
+              MOVE WS-RC-PARM-OPEN-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE "INPUT-PATH" TO PARM-KEYWORD
+           MOVE WS-INPUT-PATH TO PARM-VALUE
+           WRITE PARM-RECORD
+           PERFORM CHECK-PARM-WRITE
+
+           MOVE "OUTPUT-PATH" TO PARM-KEYWORD
+           MOVE WS-OUTPUT-PATH TO PARM-VALUE
+           WRITE PARM-RECORD
+           PERFORM CHECK-PARM-WRITE
+
+           MOVE "OUTPUT-MODE" TO PARM-KEYWORD
+           MOVE "OVERWRITE" TO PARM-VALUE
+           WRITE PARM-RECORD
+           PERFORM CHECK-PARM-WRITE
+
+           MOVE "EXPORT-MODE" TO PARM-KEYWORD
+           MOVE "LINE" TO PARM-VALUE
+           WRITE PARM-RECORD
+           PERFORM CHECK-PARM-WRITE
+
+           MOVE "CHECKPOINT-PATH" TO PARM-KEYWORD
+           MOVE SPACES TO PARM-VALUE
+           MOVE WS-CKPT-PATH TO PARM-VALUE
+           WRITE PARM-RECORD
+           PERFORM CHECK-PARM-WRITE
+           CLOSE PARM-OUT-FILE.
+
+       CHECK-PARM-WRITE.
+           IF WS-PARM-OUT-STATUS NOT = "00"
+              DISPLAY "O3DIAG-LOG-EXPORT-DRIVER: write failed to "
+                 "parameter file " FUNCTION TRIM(WS-PARM-PATH)
+                 " (file status " WS-PARM-OUT-STATUS ")"
+              CLOSE PARM-OUT-FILE
+              MOVE WS-RC-PARM-WRITE-FAILED TO RETURN-CODE
+              STOP RUN
+           END-IF.
