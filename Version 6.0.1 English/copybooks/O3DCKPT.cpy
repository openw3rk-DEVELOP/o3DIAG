@@ -0,0 +1,15 @@
+      *------------------------------
+      *o3DIAG Export Checkpoint Record
+      *------------------------------
+      *Copyright (c) openw3rk INVENT
+      *License: MIT-License
+      *------------------------------
+      *Single-record checkpoint used to restart a large export
+      *after an abend without redoing work already completed.
+      *-----------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-INPUT-FILE       PIC X(256).
+           05  FILLER                PIC X VALUE SPACE.
+           05  CKPT-LAST-RECORD-NUM  PIC 9(9).
+           05  FILLER                PIC X VALUE SPACE.
+           05  CKPT-TIMESTAMP        PIC X(21).
