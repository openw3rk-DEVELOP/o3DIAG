@@ -0,0 +1,27 @@
+      *------------------------------
+      *o3DIAG Export Audit Record
+      *------------------------------
+      *Copyright (c) openw3rk INVENT
+      *License: MIT-License
+      *------------------------------
+      *One fixed-length record per export run, appended to the
+      *O3DIAG-EXPORT-AUDIT file for compliance review.
+      *-----------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUD-INPUT-FILE       PIC X(256).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-OUTPUT-FILE      PIC X(256).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-START-TS         PIC X(21).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-END-TS           PIC X(21).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-RECORDS-READ     PIC 9(9).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-RECORDS-WRITTEN  PIC 9(9).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-RETURN-CODE      PIC 9(4).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-RESTARTED        PIC X.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-RESTART-FROM     PIC 9(9).
