@@ -0,0 +1,26 @@
+      *------------------------------
+      *o3DIAG Export Parameter Record
+      *------------------------------
+      *Copyright (c) openw3rk INVENT
+      *License: MIT-License
+      *------------------------------
+      *One "KEYWORD  VALUE" line per parameter, read from the
+      *parameter file named on the command line. Recognised
+      *keywords: INPUT-PATH, OUTPUT-PATH, OUTPUT-MODE (APPEND or
+      *OVERWRITE), EXPORT-MODE (LINE, LONGLINE or CSV), FILTER-SEV,
+      *FILTER-FROM, FILTER-TO, ARCHIVE-MODE (Y to compress and ship
+      *OUTPUT-FILE after export), XMIT-DEST (optional shared-drive
+      *directory to copy the compressed file to), AUDIT-PATH
+      *(optional override for the audit file location, so a driver
+      *invoking many exports from a varying working directory can
+      *point them all at the same audit log), CHECKPOINT-PATH
+      *(optional override for the checkpoint file location, so a
+      *batch driver sweeping a source directory doesn't leave a
+      *stray .ckpt file there for the next sweep to mistake for a
+      *log file).
+      *PARM-VALUE is sized to match WS-FILE-IN/WS-FILE-OUT so a
+      *full-length path never gets silently truncated here.
+      *-----------------------------------------------
+       01  PARM-RECORD.
+           05  PARM-KEYWORD  PIC X(20).
+           05  PARM-VALUE    PIC X(256).
